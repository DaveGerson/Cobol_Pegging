@@ -7,15 +7,29 @@
        SECURITY.      LOCAL GROUP.
 
        environment division.
+       configuration section.
        Input-Output Section.
        File-Control.
            Select itemmaster assign 'E:\MRP_Shampoo\ItemMaster.txt'
                   ORGANIZATION IS LINE SEQUENTIAL.
            Select Bill-o-Mat assign 'E:\MRP_Shampoo\BOM.txt'
-                  ORGANIZATION IS LINE SEQUENTIAL.                  
-           Select outfile assign 'E:\MRP_Shampoo\OUT.txt'.
-       configuration section.
-       
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           Select outfile assign dynamic ws-outfile-name
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           Select xref-report assign 'E:\MRP_Shampoo\XREF.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           Select shortage-report assign 'E:\MRP_Shampoo\SHORTAGE.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           Select restart-file assign 'E:\MRP_Shampoo\RESTART.dat'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS ws-restart-status.
+           Select run-parm-file assign 'E:\MRP_Shampoo\RUNPARM.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS ws-parm-status.
+           Select open-orders assign 'E:\MRP_Shampoo\OpenOrders.txt'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS ws-demand-status.
+
        Data Division.
        File Section.
        fd itemmaster.
@@ -49,34 +63,320 @@
 
        01 out-BOM-Record.
           03 out-BOM-TOPLVL-ITEM-CODE PIC x(5).
-          03 FILLER PIC x.   
+          03 FILLER PIC x.
           03 out-BOM-COMPLVL-ITEM-CODE PIC x(5).
           03 FILLER PIC x.
-          03 out-BOM-RATIO PIC   99V999.    
+          03 out-BOM-RATIO PIC   99V999.
+          03 FILLER PIC x.
+          03 out-BOM-GROSS-REQ PIC   9(7)V999.
+          03 FILLER PIC x.
+          03 out-BOM-COMP-STOCK PIC   9(7).
+          03 FILLER PIC x.
+          03 out-BOM-NET-REQ PIC   S9(7)V999.
+          03 FILLER PIC x.
+          03 out-BOM-LEVEL PIC   9(2).
+          03 FILLER PIC x.
+          03 out-BOM-INDENT PIC   x(20).
+          03 FILLER PIC x.
+          03 out-BOM-NEED-DATE PIC   9(8).
+          03 FILLER PIC x.
+          03 out-BOM-RELEASE-DATE PIC   9(8).
+          03 FILLER PIC x.
+          03 out-BOM-ROOT-ITEM-CODE PIC x(5).
+       fd xref-report.
+       01 xref-exception-record.
+          03 xref-bad-code PIC x(5).
+          03 FILLER PIC x.
+          03 xref-role PIC x(8).
+          03 FILLER PIC x.
+          03 xref-parent-code PIC x(5).
+          03 FILLER PIC x.
+          03 xref-message PIC x(40).
+       fd shortage-report.
+       01 shortage-record.
+          03 short-parent-code PIC x(5).
+          03 FILLER PIC x.
+          03 short-comp-code PIC x(5).
+          03 FILLER PIC x.
+          03 short-level PIC   9(2).
+          03 FILLER PIC x.
+          03 short-required PIC   9(7)V999.
+          03 FILLER PIC x.
+          03 short-on-hand PIC   9(7).
+          03 FILLER PIC x.
+          03 short-shortfall PIC   9(7)V999.
+       fd restart-file.
+       01 restart-record.
+          03 restart-item-count PIC 9(4).
+          03 FILLER PIC x.
+          03 restart-bom-count PIC 9(4).
+       fd run-parm-file.
+       01 run-parm-record.
+          03 parm-in-whs PIC x(2).
+          03 FILLER PIC x.
+          03 parm-in-vad PIC x(4).
+       fd open-orders.
+       01 demand-record.
+          03 demand-order-no PIC x(6).
+          03 FILLER PIC x.
+          03 demand-item-code PIC x(5).
+          03 FILLER PIC x.
+          03 demand-qty PIC 9(7).
+          03 FILLER PIC x.
+          03 demand-need-date PIC 9(8).
        working-storage section.
        01 TEXT-OUT    PIC X(27) VALUE '###########################'.
-       
-       
+
+
        01  ws-numerics             comp value low-values.
            03  item-eof-flag         pic 9.
            03  item-row-counter    pic 9(4).
            03  bom-eof-flag         pic 9.
            03  bom-row-counter    pic 9(4).
-           
+           03  item-table-count    pic 9(4).
+           03  bom-table-count     pic 9(4).
+           03  explosion-count     pic 9(4).
+           03  xref-error-count    pic 9(4).
+           03  ws-xref-idx         pic 9(4).
+           03  shortage-count      pic 9(4).
+           03  item-ckpt-counter   pic 9(4).
+           03  bom-ckpt-counter    pic 9(4).
+           03  ckpt-item-target    pic 9(4).
+           03  ckpt-bom-target     pic 9(4).
+           03  demand-eof-flag     pic 9.
+           03  demand-row-counter  pic 9(4).
+           03  demand-table-count  pic 9(4).
+
+       01  ws-restart-status  pic xx.
+       01  ws-parm-status     pic xx.
+       01  ws-demand-status   pic xx.
+       01  ckpt-interval      pic 9(4) value 1000.
+
+       01  ws-run-scope.
+           03  run-whs           pic x(2).
+           03  run-vad           pic x(4).
+           03  ws-outfile-name   pic x(40)
+                                  value 'E:\MRP_Shampoo\OUT.txt'.
+           03  ws-match-flag     pic 9.
+           03  check-whs         pic x(2).
+           03  check-vad         pic x(4).
+
+       01  ws-item-table.
+           03  ws-item-entry occurs 2000 times.
+               05  wit-item-code     pic x(5).
+               05  wit-item-stock    pic 9(7).
+               05  wit-item-leadtime pic 9(4).
+               05  wit-item-whs      pic x(2).
+               05  wit-item-vad      pic x(4).
+
+       01  ws-bom-table.
+           03  ws-bom-entry occurs 2000 times.
+               05  wbt-toplvl        pic x(5).
+               05  wbt-complvl       pic x(5).
+               05  wbt-ratio         pic 99v999.
+
+       01  ws-demand-table.
+           03  ws-demand-entry occurs 500 times.
+               05  dmd-order-no      pic x(6).
+               05  dmd-item-code     pic x(5).
+               05  dmd-qty           pic 9(7).
+               05  dmd-need-date     pic 9(8).
+
+       01  ws-indent-table.
+           03  ws-indent-value pic x(20) occurs 9 times.
+
+       01  ws-explosion.
+           03  ws-stack-entry occurs 500 times.
+               05  stk-code     pic x(5).
+               05  stk-level    pic 9(2).
+               05  stk-ratio    pic 9(7)v999.
+               05  stk-leadtime pic 9(5).
+               05  stk-qty      pic 9(7).
+               05  stk-need     pic 9(8).
+               05  stk-root     pic x(5).
+           03  stack-ptr         pic 9(3) comp.
+           03  ws-sub1           pic 9(4) comp.
+           03  ws-child-idx      pic 9(4) comp.
+           03  ws-demand-idx     pic 9(4) comp.
+           03  ws-explode-code      pic x(5).
+           03  ws-explode-level     pic 9(2).
+           03  ws-explode-cum-ratio    pic 9(7)v999.
+           03  ws-child-cum-ratio      pic 9(7)v999.
+           03  ws-explode-cum-leadtime pic 9(5).
+           03  ws-child-cum-leadtime   pic 9(5).
+           03  ws-explode-qty          pic 9(7).
+           03  ws-explode-need         pic 9(8).
+           03  ws-explode-root         pic x(5).
+           03  ws-demand-qty           pic 9(7).
+           03  ws-demand-need          pic 9(8).
+           03  ws-demand-code          pic x(5).
+           03  ws-indent-level      pic 9(2).
+           03  ws-root-code         pic x(5).
+           03  ws-is-root           pic 9.
+           03  ws-root-scan-idx     pic 9(4) comp.
+
+       01  ws-lookup.
+           03  ws-lookup-code       pic x(5).
+           03  ws-lookup-idx        pic 9(4) comp.
+           03  ws-lookup-found      pic 9.
+           03  ws-lookup-stock      pic 9(7).
+           03  ws-lookup-leadtime   pic 9(4).
+           03  ws-lookup-whs        pic x(2).
+           03  ws-lookup-vad        pic x(4).
+
+       01  ws-bom-calc.
+           03  ws-planned-qty       pic 9(7)        value 1.
+           03  ws-comp-stock        pic 9(7).
+           03  ws-comp-leadtime     pic 9(4).
+           03  ws-top-leadtime      pic 9(4).
+           03  ws-cum-leadtime      pic 9(5).
+           03  ws-gross-req         pic 9(7)V999.
+           03  ws-net-req           pic S9(7)V999.
+           03  ws-today             pic 9(8).
+           03  ws-release-date-int  pic s9(8).
+           03  ws-short-parent      pic x(5).
+           03  ws-short-comp        pic x(5).
+           03  ws-short-level       pic 9(2).
+           03  ws-bom-match         pic 9.
+           03  ws-level1-qty        pic 9(7).
+           03  ws-level1-need       pic 9(8).
+
+       01  ws-demand-lookup.
+           03  ws-demand-scan-idx   pic 9(4) comp.
+           03  ws-demand-found      pic 9.
+           03  ws-demand-total-qty  pic 9(7).
+           03  ws-demand-min-need   pic 9(8).
+
        procedure division.
            display TEXT-OUT
 -           TEXT-OUT.
        000-Main Section.
        000-begin.
+           perform build-indent-table.
+           accept ws-today from date yyyymmdd.
+           perform load-restart-point.
+           perform load-run-parms.
            open input itemmaster.
            open input Bill-o-Mat.
-           open output outfile.
+           open input open-orders.
+           if ws-demand-status not = '00'
+               move 1 to demand-eof-flag
+           end-if.
+           perform demand-reader-writer until demand-eof-flag = 1.
+           if ckpt-item-target > 0 or ckpt-bom-target > 0
+               open extend outfile
+               open extend shortage-report
+           else
+               open output outfile
+               open output shortage-report
+           end-if.
+           open output xref-report.
+           if ckpt-item-target > 0
+               perform fast-forward-item
+                   until item-row-counter >= ckpt-item-target
+                      or item-eof-flag = 1
+           end-if.
            perform item-reader-writer until item-eof-flag = 1.
-*           perform bom-reader-writer until bom-eof-flag = 1.
-           close itemmaster outfile Bill-o-Mat.
-           stop 'Press <CR> to terminate'       
+           if ckpt-bom-target > 0
+               perform fast-forward-bom
+                   until bom-row-counter >= ckpt-bom-target
+                      or bom-eof-flag = 1
+           end-if.
+           perform bom-reader-writer until bom-eof-flag = 1.
+           perform 040-begin.
+           perform 030-begin.
+           move 0 to restart-item-count restart-bom-count.
+           perform save-checkpoint.
+           close itemmaster outfile Bill-o-Mat xref-report
+                 shortage-report.
+           if ws-demand-status = '00'
+               close open-orders
+           end-if.
+           stop 'Press <CR> to terminate'
            STOP RUN.
 
+       load-restart-point Section.
+       060-begin.
+           move 0 to ckpt-item-target ckpt-bom-target.
+           open input restart-file.
+           if ws-restart-status = '00'
+               read restart-file
+                   at end continue
+               end-read
+               move restart-item-count to ckpt-item-target
+               move restart-bom-count  to ckpt-bom-target
+               close restart-file
+           end-if.
+
+       save-checkpoint Section.
+       070-begin.
+           open output restart-file.
+           write restart-record.
+           close restart-file.
+
+       load-run-parms Section.
+       080-begin.
+           move spaces to run-whs run-vad.
+           open input run-parm-file.
+           if ws-parm-status = '00'
+               read run-parm-file
+                   at end continue
+               end-read
+               move parm-in-whs to run-whs
+               move parm-in-vad to run-vad
+               close run-parm-file
+           end-if.
+           if run-whs not = spaces or run-vad not = spaces
+               string 'E:\MRP_Shampoo\OUT_'  delimited by size
+                      run-whs                delimited by space
+                      run-vad                delimited by space
+                      '.txt'                 delimited by size
+                      into ws-outfile-name
+           end-if.
+
+       check-filter Section.
+       090-begin.
+           move 1 to ws-match-flag.
+           if run-whs not = spaces and check-whs not = run-whs
+               move 0 to ws-match-flag
+           end-if.
+           if run-vad not = spaces and check-vad not = run-vad
+               move 0 to ws-match-flag
+           end-if.
+
+       fast-forward-item Section.
+       061-begin.
+           perform item-reader.
+           if item-eof-flag = 0
+               add 1 to item-row-counter
+               if item-table-count < 2000
+                   add 1 to item-table-count
+                   move ITEM-CODE     to wit-item-code(item-table-count)
+                   move ITEM-STOCK
+                                     to wit-item-stock(item-table-count)
+                   move ITEM-LEADTIME
+                                 to wit-item-leadtime(item-table-count)
+                   move ITEM-WHS      to wit-item-whs(item-table-count)
+                   move ITEM-VAD      to wit-item-vad(item-table-count)
+               end-if
+           end-if.
+
+       fast-forward-bom Section.
+       062-begin.
+           perform bom-reader.
+           if bom-eof-flag = 0
+               add 1 to bom-row-counter
+               if bom-table-count < 2000
+                   add 1 to bom-table-count
+                   move BOM-TOPLVL-ITEM-CODE
+                                       to wbt-toplvl(bom-table-count)
+                   move BOM-COMPLVL-ITEM-CODE
+                                       to wbt-complvl(bom-table-count)
+                   move BOM-RATIO
+                                        to wbt-ratio(bom-table-count)
+               end-if
+           end-if.
+
        item-reader Section.
            read itemmaster
                at end set item-eof-flag to 1 *> notice the SET statement
@@ -86,34 +386,391 @@
        item-reader-writer Section.
        010-begin.
            perform item-reader.
-           add 1 to item-row-counter.
-           display 'RECORD COUNT ' 
-           item-row-counter '#################'.
-           display 'Item Code            :' ITEM-CODE.
-           display 'Item Description     :' ITEM-DESC.
-           display 'Item Unit Of Measure :' ITEM-UOM.
-           display 'Item Warehouse       :' ITEM-WHS.
-           display 'Item Vendor          :' ITEM-VAD.
-           display 'Item Vendor Name     :' ITEM-VADNAME.
-           display 'Item Leadtime        :' ITEM-LEADTIME.
-           display 'Item Balance on Hand :' ITEM-STOCK.
-           
+           if item-eof-flag = 0
+               add 1 to item-row-counter
+               display 'RECORD COUNT '
+               item-row-counter '#################'
+               display 'Item Code            :' ITEM-CODE
+               display 'Item Description     :' ITEM-DESC
+               display 'Item Unit Of Measure :' ITEM-UOM
+               display 'Item Warehouse       :' ITEM-WHS
+               display 'Item Vendor          :' ITEM-VAD
+               display 'Item Vendor Name     :' ITEM-VADNAME
+               display 'Item Leadtime        :' ITEM-LEADTIME
+               display 'Item Balance on Hand :' ITEM-STOCK
+               move ITEM-CODE        to out-ITEM-CODE
+               move ITEM-DESC        to out-ITEM-DESC
+               move ITEM-UOM         to out-ITEM-UOM
+               move ITEM-WHS         to out-ITEM-WHS
+               move ITEM-VAD         to out-ITEM-VAD
+               move ITEM-VADNAME     to out-ITEM-VADNAME
+               move ITEM-LEADTIME    to out-ITEM-LEADTIME
+               move ITEM-STOCK       to out-ITEM-STOCK
+               move ITEM-WHS         to check-whs
+               move ITEM-VAD         to check-vad
+               perform check-filter
+               if ws-match-flag = 1
+                   write out-ITEM-RECORD
+               end-if
+               if item-table-count < 2000
+                   add 1 to item-table-count
+                   move ITEM-CODE     to wit-item-code(item-table-count)
+                   move ITEM-STOCK
+                                     to wit-item-stock(item-table-count)
+                   move ITEM-LEADTIME
+                                 to wit-item-leadtime(item-table-count)
+                   move ITEM-WHS      to wit-item-whs(item-table-count)
+                   move ITEM-VAD      to wit-item-vad(item-table-count)
+               end-if
+               add 1 to item-ckpt-counter
+               if item-ckpt-counter >= ckpt-interval
+                   move item-row-counter to restart-item-count
+                   move bom-row-counter  to restart-bom-count
+                   perform save-checkpoint
+                   move 0 to item-ckpt-counter
+               end-if
+           end-if.
+
 
        bom-reader Section.
            read Bill-o-Mat
                at end set bom-eof-flag to 1 *> notice the SET statement
-           end-read.         
-   
+           end-read.
+
+       check-is-root Section.
+       130-begin.
+           move 1 to ws-is-root.
+           move 1 to ws-root-scan-idx.
+           perform 130-scan until ws-root-scan-idx > bom-table-count.
+
+       130-scan.
+           if wbt-complvl(ws-root-scan-idx) = ws-root-code
+               move 0 to ws-is-root
+           end-if.
+           add 1 to ws-root-scan-idx.
+
+       find-demand Section.
+       120-begin.
+           move 0 to ws-demand-found ws-demand-total-qty.
+           move 99999999 to ws-demand-min-need.
+           move 1 to ws-demand-scan-idx.
+           perform 120-scan
+               until ws-demand-scan-idx > demand-table-count.
+
+       120-scan.
+           if dmd-item-code(ws-demand-scan-idx) = ws-lookup-code
+              add dmd-qty(ws-demand-scan-idx) to ws-demand-total-qty
+              move 1 to ws-demand-found
+              if dmd-need-date(ws-demand-scan-idx) < ws-demand-min-need
+                 move dmd-need-date(ws-demand-scan-idx)
+                                              to ws-demand-min-need
+              end-if
+           end-if.
+           add 1 to ws-demand-scan-idx.
+
+       find-item Section.
+       021-begin.
+           move 0 to ws-lookup-found ws-lookup-stock ws-lookup-leadtime.
+           move spaces to ws-lookup-whs ws-lookup-vad.
+           move 1 to ws-lookup-idx.
+           perform 021-scan until ws-lookup-idx > item-table-count.
+
+       021-scan.
+           if wit-item-code(ws-lookup-idx) = ws-lookup-code
+              move wit-item-stock(ws-lookup-idx) to ws-lookup-stock
+              move wit-item-leadtime(ws-lookup-idx)
+                                              to ws-lookup-leadtime
+              move wit-item-whs(ws-lookup-idx)  to ws-lookup-whs
+              move wit-item-vad(ws-lookup-idx)  to ws-lookup-vad
+              move 1 to ws-lookup-found
+              move item-table-count to ws-lookup-idx
+           end-if.
+           add 1 to ws-lookup-idx.
+
        bom-reader-writer Section.
        010-begin.
            perform bom-reader.
-           add 1 to bom-row-counter.
-           display 'BOM RECORD COUNT ' 
-           bom-row-counter '#################'.
-           display 'BOM Final Product :' BOM-TOPLVL-ITEM-CODE.
-           display 'BOM Component     :' BOM-COMPLVL-ITEM-CODE.
-           display 'BOM Ratio         :' BOM-RATIO.
+           if bom-eof-flag = 0
+               add 1 to bom-row-counter
+               display 'BOM RECORD COUNT '
+               bom-row-counter '#################'
+               display 'BOM Final Product :' BOM-TOPLVL-ITEM-CODE
+               display 'BOM Component     :' BOM-COMPLVL-ITEM-CODE
+               display 'BOM Ratio         :' BOM-RATIO
+               move BOM-TOPLVL-ITEM-CODE to ws-lookup-code
+               perform 021-begin
+               move ws-lookup-leadtime to ws-top-leadtime
+               move ws-lookup-whs to check-whs
+               move ws-lookup-vad to check-vad
+               perform check-filter
+               move ws-match-flag to ws-bom-match
+               perform 120-begin
+               if ws-demand-found = 1
+                   move ws-demand-total-qty to ws-level1-qty
+                   move ws-demand-min-need  to ws-level1-need
+               else
+                   move ws-planned-qty to ws-level1-qty
+                   move ws-today       to ws-level1-need
+               end-if
+               move BOM-COMPLVL-ITEM-CODE to ws-lookup-code
+               perform 021-begin
+               move ws-lookup-stock    to ws-comp-stock
+               move ws-lookup-leadtime to ws-comp-leadtime
+               compute ws-gross-req = ws-level1-qty * BOM-RATIO
+               compute ws-net-req = ws-gross-req - ws-comp-stock
+               compute ws-cum-leadtime =
+                       ws-top-leadtime + ws-comp-leadtime
+               compute ws-release-date-int =
+                   function integer-of-date(ws-level1-need)
+                       - ws-cum-leadtime
+               compute out-BOM-RELEASE-DATE =
+                       function date-of-integer(ws-release-date-int)
+               move ws-level1-need to out-BOM-NEED-DATE
+               display 'BOM Net Requirement:' ws-net-req
+               display 'BOM Release Date   :' out-BOM-RELEASE-DATE
+               move spaces                to out-BOM-Record
+               move BOM-TOPLVL-ITEM-CODE  to out-BOM-TOPLVL-ITEM-CODE
+               move BOM-TOPLVL-ITEM-CODE  to out-BOM-ROOT-ITEM-CODE
+               move BOM-COMPLVL-ITEM-CODE to out-BOM-COMPLVL-ITEM-CODE
+               move BOM-RATIO             to out-BOM-RATIO
+               move ws-gross-req          to out-BOM-GROSS-REQ
+               move ws-comp-stock         to out-BOM-COMP-STOCK
+               move ws-net-req            to out-BOM-NET-REQ
+               move 1                     to out-BOM-LEVEL
+               move spaces                to out-BOM-INDENT
+               if ws-bom-match = 1
+                   write out-BOM-Record
+                   move BOM-TOPLVL-ITEM-CODE  to ws-short-parent
+                   move BOM-COMPLVL-ITEM-CODE to ws-short-comp
+                   move 1                    to ws-short-level
+                   perform check-shortage
+               end-if
+               if bom-table-count < 2000
+                   add 1 to bom-table-count
+                   move BOM-TOPLVL-ITEM-CODE
+                                       to wbt-toplvl(bom-table-count)
+                   move BOM-COMPLVL-ITEM-CODE
+                                       to wbt-complvl(bom-table-count)
+                   move BOM-RATIO
+                                        to wbt-ratio(bom-table-count)
+               end-if
+               add 1 to bom-ckpt-counter
+               if bom-ckpt-counter >= ckpt-interval
+                   move item-row-counter to restart-item-count
+                   move bom-row-counter  to restart-bom-count
+                   perform save-checkpoint
+                   move 0 to bom-ckpt-counter
+               end-if
+           end-if.
+
+       check-shortage Section.
+       050-begin.
+           if ws-net-req > 0
+               move spaces          to shortage-record
+               move ws-short-parent to short-parent-code
+               move ws-short-comp   to short-comp-code
+               move ws-short-level  to short-level
+               move ws-gross-req    to short-required
+               move ws-comp-stock   to short-on-hand
+               move ws-net-req      to short-shortfall
+               write shortage-record
+               add 1 to shortage-count
+           end-if.
+
+       demand-reader Section.
+           read open-orders
+                   at end set demand-eof-flag to 1
+               *> notice the SET statement
+           end-read.
+
+       demand-reader-writer Section.
+       100-begin.
+           perform demand-reader.
+           if demand-eof-flag = 0
+               add 1 to demand-row-counter
+               display 'DEMAND RECORD COUNT '
+               demand-row-counter '#################'
+               display 'Order Number         :' demand-order-no
+               display 'Order Item Code       :' demand-item-code
+               display 'Order Quantity        :' demand-qty
+               display 'Order Need Date       :' demand-need-date
+               if demand-table-count < 500
+                   add 1 to demand-table-count
+                   move demand-order-no
+                                  to dmd-order-no(demand-table-count)
+                   move demand-item-code
+                                  to dmd-item-code(demand-table-count)
+                   move demand-qty       to dmd-qty(demand-table-count)
+                   move demand-need-date
+                                  to dmd-need-date(demand-table-count)
+               end-if
+           end-if.
+
+       build-indent-table Section.
+       025-begin.
+           move spaces   to ws-indent-value(1).
+           move '  '     to ws-indent-value(2).
+           move '    '   to ws-indent-value(3).
+           move '      ' to ws-indent-value(4).
+           move '        '   to ws-indent-value(5).
+           move '          ' to ws-indent-value(6).
+           move '            ' to ws-indent-value(7).
+           move '              ' to ws-indent-value(8).
+           move '                ' to ws-indent-value(9).
+
+       validate-xref Section.
+       040-begin.
+           move 1 to ws-xref-idx.
+           perform 040-check-one until ws-xref-idx > bom-table-count.
+
+       040-check-one.
+           move wbt-toplvl(ws-xref-idx) to ws-lookup-code.
+           perform 021-begin.
+           if ws-lookup-found = 0
+               move spaces to xref-exception-record
+               move wbt-toplvl(ws-xref-idx)  to xref-bad-code
+               move 'TOPLVL'                 to xref-role
+               move wbt-complvl(ws-xref-idx) to xref-parent-code
+               move 'No matching ITEM-RECORD in ItemMaster.txt'
+                                              to xref-message
+               write xref-exception-record
+               add 1 to xref-error-count
+           end-if.
+           move wbt-complvl(ws-xref-idx) to ws-lookup-code.
+           perform 021-begin.
+           if ws-lookup-found = 0
+               move spaces to xref-exception-record
+               move wbt-complvl(ws-xref-idx) to xref-bad-code
+               move 'COMPLVL'                to xref-role
+               move wbt-toplvl(ws-xref-idx)   to xref-parent-code
+               move 'No matching ITEM-RECORD in ItemMaster.txt'
+                                              to xref-message
+               write xref-exception-record
+               add 1 to xref-error-count
+           end-if.
+           add 1 to ws-xref-idx.
+
+       explode-multilevel Section.
+       030-begin.
+           move 0 to stack-ptr.
+           if demand-table-count > 0
+               move 1 to ws-demand-idx
+               perform 030-push-root-for-order
+                   until ws-demand-idx > demand-table-count
+           else
+               move ws-planned-qty to ws-demand-qty
+               move ws-today       to ws-demand-need
+               move 1 to ws-sub1
+               perform 030-push-root until ws-sub1 > bom-table-count
+           end-if.
+           perform 030-pop-and-explode until stack-ptr = 0.
+
+       030-push-root-for-order.
+           move dmd-item-code(ws-demand-idx) to ws-demand-code.
+           move dmd-qty(ws-demand-idx)       to ws-demand-qty.
+           move dmd-need-date(ws-demand-idx) to ws-demand-need.
+           move 1 to ws-sub1.
+           perform 030-push-root-match until ws-sub1 > bom-table-count.
+           add 1 to ws-demand-idx.
+
+       030-push-root-match.
+           if wbt-toplvl(ws-sub1) = ws-demand-code
+               perform 030-push-root-body
+           end-if.
+           add 1 to ws-sub1.
+
+       030-push-root.
+           move wbt-toplvl(ws-sub1) to ws-root-code.
+           perform 130-begin.
+           if ws-is-root = 1
+               perform 030-push-root-body
+           end-if.
+           add 1 to ws-sub1.
+
+       030-push-root-body.
+           move wbt-toplvl(ws-sub1)  to ws-lookup-code.
+           perform 021-begin.
+           move ws-lookup-leadtime to ws-top-leadtime.
+           move ws-lookup-whs to check-whs.
+           move ws-lookup-vad to check-vad.
+           perform check-filter.
+           move wbt-complvl(ws-sub1) to ws-lookup-code.
+           perform 021-begin.
+           compute ws-cum-leadtime =
+                   ws-top-leadtime + ws-lookup-leadtime.
+           if stack-ptr < 500 and ws-match-flag = 1
+               add 1 to stack-ptr
+               move wbt-complvl(ws-sub1) to stk-code(stack-ptr)
+               move 2                    to stk-level(stack-ptr)
+               move wbt-ratio(ws-sub1)   to stk-ratio(stack-ptr)
+               move ws-cum-leadtime      to stk-leadtime(stack-ptr)
+               move ws-demand-qty        to stk-qty(stack-ptr)
+               move ws-demand-need       to stk-need(stack-ptr)
+               move wbt-toplvl(ws-sub1)  to stk-root(stack-ptr)
+           end-if.
 
+       030-pop-and-explode.
+           move stk-code(stack-ptr)     to ws-explode-code.
+           move stk-level(stack-ptr)    to ws-explode-level.
+           move stk-ratio(stack-ptr)    to ws-explode-cum-ratio.
+           move stk-leadtime(stack-ptr) to ws-explode-cum-leadtime.
+           move stk-qty(stack-ptr)      to ws-explode-qty.
+           move stk-need(stack-ptr)     to ws-explode-need.
+           move stk-root(stack-ptr)     to ws-explode-root.
+           subtract 1 from stack-ptr.
+           move 1 to ws-child-idx.
+           perform 030-explode-children
+               until ws-child-idx > bom-table-count.
 
+       030-explode-children.
+           if wbt-toplvl(ws-child-idx) = ws-explode-code
+               perform 030-emit-and-push
+           end-if.
+           add 1 to ws-child-idx.
 
-*          goback.
+       030-emit-and-push.
+           move spaces to out-BOM-Record.
+           compute ws-child-cum-ratio =
+                   ws-explode-cum-ratio * wbt-ratio(ws-child-idx).
+           compute ws-gross-req = ws-explode-qty * ws-child-cum-ratio.
+           move wbt-complvl(ws-child-idx) to ws-lookup-code.
+           perform 021-begin.
+           move ws-lookup-stock to ws-comp-stock.
+           compute ws-net-req = ws-gross-req - ws-comp-stock.
+           compute ws-child-cum-leadtime =
+                   ws-explode-cum-leadtime + ws-lookup-leadtime.
+           compute ws-release-date-int =
+               function integer-of-date(ws-explode-need)
+                   - ws-child-cum-leadtime.
+           compute out-BOM-RELEASE-DATE =
+                   function date-of-integer(ws-release-date-int).
+           move ws-explode-need to out-BOM-NEED-DATE.
+           add 1 to explosion-count.
+           move ws-explode-code            to out-BOM-TOPLVL-ITEM-CODE.
+           move wbt-complvl(ws-child-idx)  to out-BOM-COMPLVL-ITEM-CODE.
+           move wbt-ratio(ws-child-idx)    to out-BOM-RATIO.
+           move ws-gross-req               to out-BOM-GROSS-REQ.
+           move ws-comp-stock              to out-BOM-COMP-STOCK.
+           move ws-net-req                 to out-BOM-NET-REQ.
+           move ws-explode-level           to out-BOM-LEVEL.
+           move ws-explode-root            to out-BOM-ROOT-ITEM-CODE.
+           move ws-explode-level           to ws-indent-level.
+           if ws-indent-level > 9
+               move 9 to ws-indent-level
+           end-if.
+           move ws-indent-value(ws-indent-level) to out-BOM-INDENT.
+           write out-BOM-Record.
+           move ws-explode-code           to ws-short-parent.
+           move wbt-complvl(ws-child-idx) to ws-short-comp.
+           move ws-explode-level          to ws-short-level.
+           perform check-shortage.
+           if stack-ptr < 500 and ws-explode-level < 9
+               add 1 to stack-ptr
+               move wbt-complvl(ws-child-idx) to stk-code(stack-ptr)
+               move ws-child-cum-leadtime  to stk-leadtime(stack-ptr)
+               compute stk-level(stack-ptr) = ws-explode-level + 1
+               move ws-child-cum-ratio        to stk-ratio(stack-ptr)
+               move ws-explode-qty            to stk-qty(stack-ptr)
+               move ws-explode-need           to stk-need(stack-ptr)
+               move ws-explode-root           to stk-root(stack-ptr)
+           end-if.
